@@ -6,9 +6,29 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL.                                   
-            SELECT INPUT-FILE   ASSIGN TO 'COB1-EMPLOYEE'.  
-            SELECT PRNT-FILE    ASSIGN TO 'UR-PRNT'.   
+       FILE-CONTROL.
+            SELECT INPUT-FILE   ASSIGN TO 'COB1-EMPLOYEE'.
+            SELECT SORTED-FILE  ASSIGN TO 'SRTOUT'.
+            SELECT SORT-WORK    ASSIGN TO 'SORTWK1'.
+            SELECT PRNT-FILE    ASSIGN TO 'UR-PRNT'
+                                FILE STATUS WS-PRNT-FSTATUS.
+            SELECT EXCEPT-FILE  ASSIGN TO 'EXCPFILE'.
+            SELECT OPTIONAL PARM-FILE
+                                ASSIGN TO 'PARMCARD'.
+            SELECT MASTER-FILE ASSIGN TO 'COB1-MASTER'
+                                ORGANIZATION INDEXED
+                                ACCESS MODE SEQUENTIAL
+                                RECORD KEY M-EMPID
+                                FILE STATUS WS-MASTER-STATUS.
+            SELECT OPTIONAL CKPT-FILE
+                                ASSIGN TO 'CKPTFILE'
+                                FILE STATUS WS-CKPT-FSTATUS.
+            SELECT EXTRACT-FILE
+                                ASSIGN TO 'EXTRFILE'
+                                FILE STATUS WS-EXTR-FSTATUS.
+            SELECT RUNLOG-FILE
+                                ASSIGN TO 'RUNLOG'
+                                FILE STATUS WS-RUNLOG-FSTATUS.
 
      
       *deleted EJECT from here
@@ -17,37 +37,128 @@
      
       *deleted SKIP3 from here
        FILE SECTION.                                   
-       FD  INPUT-FILE                                
-           BLOCK CONTAINS 0 RECORDS                  
-           LABEL RECORDS ARE STANDARD.               
-       01  INPUT-REC                 PIC X(98).      
+       FD  INPUT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  INPUT-REC                 PIC X(98).
+
 
-      
       *deleted SKIP2 from here
-       FD  PRNT-FILE                                 
-           LABEL RECORDS ARE OMITTED.                
-       01  PRNT-REC                   PIC X(125).    
-       WORKING-STORAGE SECTION.                                      
-      
-      ************************************************************** 
-      *           LAYOUT FOR THE INPUT FILE                       *  
-      ************************************************************** 
-       01  INPUT-DATA.                                               
-                03  I-EMPID                PIC X(7).               
-                03  I-LASTNAME             PIC X(15).                
-                03  I-FIRSTNAME            PIC X(15).
-                03  I-EMPTYPE              PIC X(2).
-                03  I-TITLE                PIC X(17).
-                03  I-SSN                  PIC X(9).           
-                03  FILLER                 PIC X(25)      VALUE SPACES.
-                03  I-DATE                 PIC X(8).
+       SD  SORT-WORK.
+           COPY EMPREC REPLACING ==INPUT-DATA==   BY ==SORT-DATA==
+                                 ==I-EMPID==      BY ==S-EMPID==
+                                 ==I-LASTNAME==   BY ==S-LASTNAME==
+                                 ==I-FIRSTNAME==  BY ==S-FIRSTNAME==
+                                 ==I-EMPTYPE==    BY ==S-EMPTYPE==
+                                 ==I-TITLE==      BY ==S-TITLE==
+                                 ==I-SSN==        BY ==S-SSN==
+                                 ==I-STATUS==     BY ==S-STATUS==
+                                 ==I-TERM-DATE==  BY ==S-TERM-DATE==
+                                 ==I-DATE==       BY ==S-DATE==.
+
+       FD  SORTED-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  SORTED-REC                PIC X(98).
+
+       FD  PRNT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRNT-REC                   PIC X(125).
+
+      *deleted SKIP2 from here
+      **************************************************************
+      *    REJECTED/FLAGGED RECORDS - FAILED INPUT VALIDATION       *
+      **************************************************************
+       FD  EXCEPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPT-REC.
+                03  EX-EMPID               PIC X(7).
+                03  EX-LASTNAME            PIC X(15).
+                03  EX-FIRSTNAME           PIC X(15).
+                03  EX-SSN                 PIC X(9).
+                03  EX-DATE                PIC X(8).
+                03  EX-REASON              PIC X(30).
+
+      *deleted SKIP2 from here
+      **************************************************************
+      *  PARAMETER CARD - OPTIONAL, ONE RECORD                      *
+      **************************************************************
+       FD  PARM-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PARM-CARD-REC              PIC X(80).
+
+      *deleted SKIP2 from here
+      **************************************************************
+      *  INDEXED EMPLOYEE MASTER - ALTERNATE INPUT SOURCE           *
+      **************************************************************
+       FD  MASTER-FILE.
+           COPY EMPREC REPLACING ==INPUT-DATA==   BY ==MASTER-REC==
+                                 ==I-EMPID==      BY ==M-EMPID==
+                                 ==I-LASTNAME==   BY ==M-LASTNAME==
+                                 ==I-FIRSTNAME==  BY ==M-FIRSTNAME==
+                                 ==I-EMPTYPE==    BY ==M-EMPTYPE==
+                                 ==I-TITLE==      BY ==M-TITLE==
+                                 ==I-SSN==        BY ==M-SSN==
+                                 ==I-STATUS==     BY ==M-STATUS==
+                                 ==I-TERM-DATE==  BY ==M-TERM-DATE==
+                                 ==I-DATE==       BY ==M-DATE==.
+
+      *deleted SKIP2 from here
+      **************************************************************
+      *  CHECKPOINT FILE - LAST EMPID/COUNT PRINTED, FOR RESTART    *
+      **************************************************************
+       FD  CKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-REC.
+                03  CKPT-EMPID             PIC X(7).
+                03  CKPT-COUNT             PIC 9(7).
+                03  CKPT-PAGE-NO           PIC 999.
+                03  CKPT-LINE-COUNT        PIC 999.
+                03  CKPT-PREV-EMPTYPE      PIC X(2).
+                03  CKPT-TYPE-COUNT        PIC 9(5).
+                03  FILLER                 PIC X(3).
+
+      *deleted SKIP2 from here
+      **************************************************************
+      *  DELIMITED EXTRACT - ONE CLEAN RECORD PER EMPLOYEE, NO      *
+      *  HEADINGS OR PRINT FORMATTING, FOR DOWNSTREAM SYSTEMS       *
+      **************************************************************
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXTR-REC                   PIC X(100).
+
+      *deleted SKIP2 from here
+      **************************************************************
+      *  RUN LOG - WHO RAN THE JOB, WHEN, AND THE RECORD COUNTS     *
+      **************************************************************
+       FD  RUNLOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RUNLOG-REC.
+                03  RL-OPERATOR-ID         PIC X(8).
+                03  RL-JOBID               PIC X(8).
+                03  RL-START-DATE          PIC 9(8).
+                03  RL-START-TIME          PIC 9(8).
+                03  RL-END-DATE            PIC 9(8).
+                03  RL-END-TIME            PIC 9(8).
+                03  RL-READ-COUNT          PIC 9(7).
+                03  RL-PRINT-COUNT         PIC 9(7).
+                03  RL-REJECT-COUNT        PIC 9(7).
+                03  RL-SKIP-COUNT          PIC 9(7).
+                03  RL-FILTER-COUNT        PIC 9(7).
+       WORKING-STORAGE SECTION.
+
+       COPY PARMCARD.
+
+       COPY EMPREC.
       ************************************************************** 
       *      LAYOUT FOR THE 1ST  DATA LINE OF REPORT PRNTING       * 
       **************************************************************
        01  PRNT-DATA1.                                               
            	03  FILLER                 PIC X(3)      VALUE SPACES.   
-                03  P-SSN                  PIC XXXBXXBXXXX.  
-                03  FILLER                 PIC X(3)      VALUE SPACES. 
+                03  P-SSN                  PIC XXXBXXBXXXX.
+                03  P-SSN-UNEDITED  REDEFINES P-SSN
+                                           PIC X(11).
+                03  FILLER                 PIC X(3)      VALUE SPACES.
                 03  P-EMPID                PIC X(7).
                 03  FILLER                 PIC X(3)      VALUE SPACES.
                 03  P-LASTNAME             PIC X(15).
@@ -57,8 +168,10 @@
                 03  P-TITLE                PIC X(17).
                 03  FILLER                 PIC X(3)      VALUE SPACES.
                 03  P-EMPTYPE              PIC X(2).
-                03  FILLER                 PIC X(3)      VALUE SPACES.  
+                03  FILLER                 PIC X(3)      VALUE SPACES.
                 03  P-DATE                 PIC 99/99/9999.
+                03  FILLER                 PIC X(3)      VALUE SPACES.
+                03  P-STATUS               PIC X(1).
       ************************************************************** 
       *    LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRNTING       * 
       ************************************************************** 
@@ -70,64 +183,623 @@
                 03  FILLER                 PIC X(18)     VALUE 'FIRST'.
                 03  FILLER                 PIC X(20)     VALUE 'TITLE'.
                 03  FILLER                 PIC X(5)      VALUE 'TYPE'.
-                03  FILLER                 PIC X(10)     VALUE 'DATE'. 
-       01  MISC.                                                      
-      **************************************************************  
-      *                 END OF FILE (EOF) SWITCHES                  *  
-      *            0 = NOT AT EOF          1 = AT EOF              *  
-      **************************************************************  
-           	03  EOF-I                  PIC 9         VALUE 0.          
+                03  FILLER                 PIC X(10)     VALUE 'DATE'.
+                03  FILLER                 PIC X(4)      VALUE 'ST'.
+                03  FILLER                 PIC X(5)      VALUE 'PAGE '.
+                03  PH-PAGE-NO             PIC ZZ9.
+      **************************************************************
+      *   CONTROL-BREAK LINE - ONE PER I-EMPTYPE GROUP             *
+      **************************************************************
+       01  PRNT-BREAK.
+                03  FILLER                 PIC X(3)      VALUE SPACES.
+                03  FILLER                 PIC X(17)     VALUE
+                                                    'EMP TYPE:'.
+                03  B-EMPTYPE              PIC X(2).
+                03  FILLER                 PIC X(10)     VALUE SPACES.
+                03  FILLER                 PIC X(14)     VALUE
+                                                    'TYPE COUNT:'.
+                03  B-COUNT                PIC ZZZ,ZZ9.
+                03  FILLER                 PIC X(66)     VALUE SPACES.
+      **************************************************************
+      *   GRAND-TOTAL LINE - PRINTED AFTER THE LAST GROUP           *
+      **************************************************************
+       01  PRNT-GRANDTOT.
+                03  FILLER                 PIC X(3)      VALUE SPACES.
+                03  FILLER                 PIC X(20)     VALUE
+                                                    'TOTAL EMPLOYEES:'.
+                03  GT-COUNT               PIC ZZZ,ZZ9.
+                03  FILLER                 PIC X(90)     VALUE SPACES.
+       01  MISC.
+      **************************************************************
+      *                 END OF FILE (EOF) SWITCHES                  *
+      *            0 = NOT AT EOF          1 = AT EOF              *
+      **************************************************************
+           	03  WS-EOF-I               PIC 9         VALUE 0.
+                03  WS-MASTER-STATUS       PIC X(2)      VALUE '00'.
+                03  WS-CKPT-FSTATUS        PIC X(2)      VALUE '00'.
+                03  WS-RUNLOG-FSTATUS      PIC X(2)      VALUE '00'.
+                03  WS-EXTR-FSTATUS        PIC X(2)      VALUE '00'.
+                03  WS-PRNT-FSTATUS        PIC X(2)      VALUE '00'.
+      **************************************************************
+      *         CONTROL-BREAK COUNTERS BY I-EMPTYPE - USED WHEN     *
+      *         THE READ ORDER IS ACTUALLY GROUPED BY TYPE          *
+      *         (DEFAULT PARM-SORT-KEY = 'E', SEQUENTIAL INPUT)     *
+      **************************************************************
+                03  WS-TYPE-GROUPED         PIC X(1)      VALUE 'Y'.
+                   88  TYPE-ORDER-GROUPED                  VALUE 'Y'.
+                03  WS-PREV-EMPTYPE        PIC X(2)      VALUE SPACES.
+                03  WS-TYPE-COUNT           PIC 9(5)      VALUE ZERO.
+      **************************************************************
+      *         TYPE-COUNT TABLE - USED WHEN THE READ ORDER ISN'T   *
+      *         GROUPED BY TYPE (PARM-SORT-KEY N/T, OR THE MASTER   *
+      *         FILE INPUT SOURCE). ONE ENTRY PER DISTINCT          *
+      *         I-EMPTYPE SEEN, ACCUMULATED ACROSS THE WHOLE RUN    *
+      *         REGARDLESS OF THE ORDER RECORDS ARE READ IN         *
+      **************************************************************
+                03  WS-TYPE-TABLE.
+                   05  WS-TYPE-ENTRY       OCCURS 50 TIMES.
+                       10  WT-EMPTYPE      PIC X(2)      VALUE SPACES.
+                       10  WT-COUNT        PIC 9(5)      VALUE ZERO.
+                03  WS-TYPE-TABLE-COUNT    PIC 9(3)      VALUE ZERO.
+                03  WS-TYPE-TABLE-MAX      PIC 9(3)      VALUE 50.
+                03  WS-TYPE-FOUND          PIC X(1)      VALUE 'N'.
+                03  WS-TYPE-IDX            PIC 9(3)      VALUE ZERO.
+                03  WS-GRAND-TOTAL          PIC 9(5)      VALUE ZERO.
+      **************************************************************
+      *         INPUT VALIDATION WORK FIELDS                       *
+      **************************************************************
+                03  WS-VALID-REC            PIC X         VALUE 'Y'.
+                   88  VALID-RECORD                        VALUE 'Y'.
+                   88  INVALID-RECORD                       VALUE 'N'.
+                03  WS-EXCEPT-REASON        PIC X(30)     VALUE SPACES.
+                03  WS-REJECT-TOTAL         PIC 9(5)      VALUE ZERO.
+      **************************************************************
+      *         SSN MASKING WORK FIELD - LAST 4 DIGITS ONLY         *
+      **************************************************************
+                03  WS-MASKED-SSN           PIC X(11)     VALUE SPACES.
+      **************************************************************
+      *         CHECKPOINT / RESTART WORK FIELDS                   *
+      **************************************************************
+                03  WS-CKPT-EMPID           PIC X(7)      VALUE SPACES.
+                03  WS-CKPT-EOF             PIC 9         VALUE 0.
+                03  WS-SKIPPING             PIC X(1)      VALUE 'N'.
+                03  WS-CKPT-TICK            PIC 9(5)      VALUE ZERO.
+                03  WS-CKPT-INTERVAL        PIC 9(5)      VALUE 25.
+                03  WS-READ-TOTAL            PIC 9(5)      VALUE ZERO.
+                03  WS-SKIP-TOTAL            PIC 9(5)      VALUE ZERO.
+                03  WS-FILTER-TOTAL          PIC 9(5)      VALUE ZERO.
+      **************************************************************
+      *         RUN LOG TIMESTAMP WORK FIELDS                       *
+      **************************************************************
+                03  WS-START-DATE            PIC 9(8)      VALUE ZERO.
+                03  WS-START-TIME            PIC 9(8)      VALUE ZERO.
+                03  WS-END-DATE              PIC 9(8)      VALUE ZERO.
+                03  WS-END-TIME              PIC 9(8)      VALUE ZERO.
+      **************************************************************
+      *         MULTI-PAGE HEADING / LINE-COUNT WORK FIELDS         *
+      **************************************************************
+                03  WS-PAGE-NUM              PIC 999        VALUE 1.
+                03  WS-LINE-COUNT            PIC 999        VALUE ZERO.
+                03  WS-LINES-PER-PAGE        PIC 999        VALUE 50.
+      **************************************************************
+      *         ACTIVE/TERMINATED STATUS-FILTER WORK FIELD          *
+      **************************************************************
+                03  WS-STATUS-MATCH          PIC X(1)      VALUE 'Y'.
+                   88  STATUS-MATCHES                       VALUE 'Y'.
       **************************************************************  
       *               START OF PROCEDURE DIVISION                  *  
       **************************************************************  
        PROCEDURE DIVISION.                                            
-       000-MAINLINE.                                                  
-           	OPEN INPUT INPUT-FILE                    
-                OUTPUT PRNT-FILE.                   
-               	PERFORM 2000-READ-INPUT.                 
-           	PERFORM 1400-PRINT-HEAD.                 
-           	PERFORM 1500-LOOP                        
-                   UNTIL EOF-I = 1.                 
-           	CLOSE INPUT-FILE                         
-                 PRNT-FILE.                         
-           	STOP RUN.                                
-       1400-PRINT-HEAD.                             
-           	WRITE PRNT-REC FROM PRNT-HEADING1        
-                 AFTER ADVANCING PAGE.              
-           	MOVE SPACES TO PRNT-REC.                 
-           	WRITE PRNT-REC                           
-                AFTER ADVANCING 1 LINE.                             
-       
-       1500-LOOP.                                                    
+       000-MAINLINE.
+           	PERFORM 0100-READ-PARM-CARD.
+           	ACCEPT WS-START-DATE FROM DATE YYYYMMDD.
+           	ACCEPT WS-START-TIME FROM TIME.
+           	IF PARM-INPUT-SRC NOT = 'M' AND PARM-SORT-KEY = 'E'
+               	MOVE 'Y'                TO  WS-TYPE-GROUPED
+           	ELSE
+               	MOVE 'N'                TO  WS-TYPE-GROUPED
+           	END-IF.
+           	IF PARM-RESTART = 'Y'
+               	PERFORM 0150-READ-CHECKPOINT
+           	END-IF.
+           	IF PARM-INPUT-SRC = 'M'
+               	OPEN INPUT MASTER-FILE
+                    OUTPUT EXCEPT-FILE
+               	IF WS-MASTER-STATUS NOT = '00'
+                   	DISPLAY 'MASTER-FILE OPEN FAILED, STATUS='
+                            WS-MASTER-STATUS
+                   	STOP RUN
+               	END-IF
+           	ELSE
+               	EVALUATE PARM-SORT-KEY
+                   	WHEN 'N'
+                       	SORT SORT-WORK ON ASCENDING KEY S-LASTNAME
+                               USING INPUT-FILE
+                               GIVING SORTED-FILE
+                   	WHEN 'T'
+                       	SORT SORT-WORK ON ASCENDING KEY S-TITLE
+                               USING INPUT-FILE
+                               GIVING SORTED-FILE
+                   	WHEN OTHER
+                       	SORT SORT-WORK ON ASCENDING KEY S-EMPTYPE
+                               USING INPUT-FILE
+                               GIVING SORTED-FILE
+               	END-EVALUATE
+               	OPEN INPUT SORTED-FILE
+                    OUTPUT EXCEPT-FILE
+           	END-IF.
+           	PERFORM 0180-OPEN-CKPT-FILE.
+           	PERFORM 0190-OPEN-RUNLOG-FILE.
+           	PERFORM 0195-OPEN-EXTRACT-FILE.
+           	PERFORM 0197-OPEN-PRNT-FILE.
+               	PERFORM 2000-READ-INPUT.
+           	IF WS-EOF-I = 1 AND WS-SKIPPING = 'Y'
+               	DISPLAY 'RESTART CHECKPOINT EMPID NOT FOUND: '
+                        WS-CKPT-EMPID
+               	STOP RUN
+           	END-IF.
+           	IF WS-CKPT-EMPID = SPACES
+               	PERFORM 1400-PRINT-HEAD
+           	END-IF.
+           	PERFORM 1500-LOOP
+                   UNTIL WS-EOF-I = 1.
+           	PERFORM 1700-PRINT-TYPE-TOTAL.
+           	PERFORM 1800-PRINT-GRAND-TOTAL.
+           	PERFORM 1950-WRITE-RUNLOG.
+           	IF PARM-INPUT-SRC = 'M'
+               	CLOSE MASTER-FILE
+           	ELSE
+               	CLOSE SORTED-FILE
+           	END-IF.
+           	CLOSE PRNT-FILE
+                 EXCEPT-FILE
+                 CKPT-FILE
+                 EXTRACT-FILE
+                 RUNLOG-FILE.
+           	STOP RUN.
+
+      **************************************************************
+      *   WRITES THE RUN-LOG RECORD - WHO RAN THE JOB, WHEN, AND    *
+      *   THE RECORD COUNTS READ VS. PRINTED VS. REJECTED           *
+      **************************************************************
+
+       1950-WRITE-RUNLOG.
+           ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-END-TIME FROM TIME.
+           MOVE PARM-OPERATOR-ID           TO  RL-OPERATOR-ID.
+           MOVE PARM-JOBID                 TO  RL-JOBID.
+           MOVE WS-START-DATE              TO  RL-START-DATE.
+           MOVE WS-START-TIME              TO  RL-START-TIME.
+           MOVE WS-END-DATE                TO  RL-END-DATE.
+           MOVE WS-END-TIME                TO  RL-END-TIME.
+           MOVE WS-READ-TOTAL              TO  RL-READ-COUNT.
+           MOVE WS-GRAND-TOTAL             TO  RL-PRINT-COUNT.
+           MOVE WS-REJECT-TOTAL            TO  RL-REJECT-COUNT.
+           MOVE WS-SKIP-TOTAL              TO  RL-SKIP-COUNT.
+           MOVE WS-FILTER-TOTAL            TO  RL-FILTER-COUNT.
+           WRITE RUNLOG-REC.
+           IF WS-RUNLOG-FSTATUS NOT = '00'
+               DISPLAY 'RUNLOG-FILE WRITE FAILED, STATUS='
+                       WS-RUNLOG-FSTATUS
+               STOP RUN
+           END-IF.
+
+      **************************************************************
+      *   READS THE OPTIONAL RUN-TIME PARAMETER CARD                *
+      **************************************************************
+
+       0100-READ-PARM-CARD.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE INTO PARM-REC
+               AT END CONTINUE
+           END-READ.
+           CLOSE PARM-FILE.
+
+      **************************************************************
+      *   LOADS THE LAST CHECKPOINTED EMPID FOR A RESTART RUN       *
+      **************************************************************
+
+       0150-READ-CHECKPOINT.
+           OPEN INPUT CKPT-FILE.
+           PERFORM UNTIL WS-CKPT-EOF = 1
+               READ CKPT-FILE
+                   AT END MOVE 1 TO WS-CKPT-EOF
+                   NOT AT END
+                       MOVE CKPT-EMPID        TO  WS-CKPT-EMPID
+                       MOVE CKPT-COUNT        TO  WS-GRAND-TOTAL
+                       MOVE CKPT-PAGE-NO      TO  WS-PAGE-NUM
+                       MOVE CKPT-LINE-COUNT   TO  WS-LINE-COUNT
+                       MOVE CKPT-PREV-EMPTYPE TO  WS-PREV-EMPTYPE
+                       MOVE CKPT-TYPE-COUNT   TO  WS-TYPE-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE CKPT-FILE.
+           IF WS-CKPT-EMPID NOT = SPACES
+               MOVE 'Y'                    TO  WS-SKIPPING
+           END-IF.
+
+      **************************************************************
+      *   OPENS CKPT-FILE FOR APPEND SO PRIOR RUNS' CHECKPOINTS     *
+      *   SURVIVE UNTIL SUPERSEDED BY A NEW ONE. FALLS BACK TO      *
+      *   OUTPUT ONLY THE FIRST TIME, WHEN THE FILE DOESN'T EXIST   *
+      **************************************************************
+
+       0180-OPEN-CKPT-FILE.
+           OPEN EXTEND CKPT-FILE.
+           IF WS-CKPT-FSTATUS NOT = '00'
+               OPEN OUTPUT CKPT-FILE
+           END-IF.
+
+      **************************************************************
+      *   OPENS RUNLOG-FILE FOR APPEND SO THE AUDIT TRAIL ACCUMULATES
+      *   ACROSS RUNS INSTEAD OF EACH RUN ERASING THE LAST ONE'S     *
+      *   RECORD. FALLS BACK TO OUTPUT ONLY THE FIRST TIME, WHEN     *
+      *   THE FILE DOESN'T EXIST                                    *
+      **************************************************************
+
+       0190-OPEN-RUNLOG-FILE.
+           OPEN EXTEND RUNLOG-FILE.
+           IF WS-RUNLOG-FSTATUS NOT = '00'
+               OPEN OUTPUT RUNLOG-FILE
+           END-IF.
+
+      **************************************************************
+      *   OPENS EXTRACT-FILE FOR APPEND SO A RESTART RUN'S EXTRACT   *
+      *   PICKS UP WHERE THE PRIOR (ABORTED) RUN'S EXTRACT LEFT OFF  *
+      *   INSTEAD OF TRUNCATING AWAY THE EMPLOYEES ALREADY WRITTEN.  *
+      *   FALLS BACK TO OUTPUT ONLY THE FIRST TIME, WHEN THE FILE    *
+      *   DOESN'T EXIST                                              *
+      **************************************************************
+
+       0195-OPEN-EXTRACT-FILE.
+           OPEN EXTEND EXTRACT-FILE.
+           IF WS-EXTR-FSTATUS NOT = '00'
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+
+      **************************************************************
+      *   OPENS PRNT-FILE FOR APPEND SO A RESTART RUN'S ROSTER       *
+      *   CONTINUES THE SAME REPORT - PAGE NUMBERS, CONTROL-BREAK    *
+      *   SUBTOTALS AND THE GRAND TOTAL ALL CARRY FORWARD FROM THE   *
+      *   CHECKPOINTED VALUES (SEE 0150-READ-CHECKPOINT) INSTEAD OF  *
+      *   STARTING A SECOND, DISCONNECTED REPORT AT PAGE 1. FALLS    *
+      *   BACK TO OUTPUT ONLY THE FIRST TIME, WHEN THE FILE DOESN'T  *
+      *   EXIST                                                     *
+      **************************************************************
+
+       0197-OPEN-PRNT-FILE.
+           OPEN EXTEND PRNT-FILE.
+           IF WS-PRNT-FSTATUS NOT = '00'
+               OPEN OUTPUT PRNT-FILE
+           END-IF.
+
+       1400-PRINT-HEAD.
+           	MOVE WS-PAGE-NUM TO PH-PAGE-NO.
+           	WRITE PRNT-REC FROM PRNT-HEADING1
+                 AFTER ADVANCING PAGE.
+           	MOVE SPACES TO PRNT-REC.
+           	WRITE PRNT-REC
+                AFTER ADVANCING 1 LINE.
+           	ADD 1 TO WS-PAGE-NUM.
+           	MOVE ZERO TO WS-LINE-COUNT.
+
+       1500-LOOP.
+           	IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               	PERFORM 1400-PRINT-HEAD
+           	END-IF.
+                PERFORM 1550-CHECK-TYPE-BREAK.
+           	IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               	PERFORM 1400-PRINT-HEAD
+           	END-IF.
                 PERFORM 1600-PRINT-NAMES.
-           	PERFORM 2000-READ-INPUT.                                  
-      
-      ************************************************************** 
-      
-      *   PRINTS THE SCHEDULE INFORMATION                          * 
-      
-      ************************************************************** 
-      
-       1600-PRINT-NAMES.                                   
-           MOVE I-SSN                      TO  P-SSN.
-           INSPECT P-SSN REPLACING ALL ' ' BY '-'.          
+           	PERFORM 2000-READ-INPUT.
+
+      **************************************************************
+      *   WHEN THE READ ORDER IS GROUPED BY TYPE (DEFAULT EMPTYPE   *
+      *   SORT, SEQUENTIAL INPUT) PRINTS THE SUBTOTAL LINE INLINE   *
+      *   THE MOMENT I-EMPTYPE CHANGES, THE WAY A HEADCOUNT REPORT  *
+      *   NORMALLY READS. OTHERWISE ACCUMULATES THE COUNT IN THE    *
+      *   TYPE TABLE SO IT CAN BE SUMMARIZED AT THE END REGARDLESS  *
+      *   OF WHAT ORDER RECORDS ARRIVE IN                           *
+      **************************************************************
+
+       1550-CHECK-TYPE-BREAK.
+           IF TYPE-ORDER-GROUPED
+               IF I-EMPTYPE NOT = WS-PREV-EMPTYPE
+                   IF WS-PREV-EMPTYPE NOT = SPACES
+                       PERFORM 1700-PRINT-TYPE-TOTAL
+                   END-IF
+                   MOVE I-EMPTYPE          TO  WS-PREV-EMPTYPE
+                   MOVE ZERO               TO  WS-TYPE-COUNT
+               END-IF
+               ADD 1                       TO  WS-TYPE-COUNT
+           ELSE
+               PERFORM 1560-ACCUMULATE-TYPE-TABLE
+           END-IF.
+
+      **************************************************************
+      *   ACCUMULATES THE PER-TYPE COUNT FOR THIS RECORD IN THE     *
+      *   TYPE TABLE, INDEPENDENT OF WHAT ORDER RECORDS ARRIVE IN   *
+      **************************************************************
+
+       1560-ACCUMULATE-TYPE-TABLE.
+           MOVE 'N'                        TO  WS-TYPE-FOUND.
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+                   UNTIL WS-TYPE-IDX > WS-TYPE-TABLE-COUNT
+               IF WT-EMPTYPE (WS-TYPE-IDX) = I-EMPTYPE
+                   ADD 1                   TO  WT-COUNT (WS-TYPE-IDX)
+                   MOVE 'Y'                TO  WS-TYPE-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WS-TYPE-FOUND = 'N'
+               IF WS-TYPE-TABLE-COUNT >= WS-TYPE-TABLE-MAX
+                   DISPLAY 'TYPE TABLE FULL, DISCARDING TYPE: '
+                           I-EMPTYPE
+               ELSE
+                   ADD 1                   TO  WS-TYPE-TABLE-COUNT
+                   MOVE WS-TYPE-TABLE-COUNT TO  WS-TYPE-IDX
+                   MOVE I-EMPTYPE          TO  WT-EMPTYPE (WS-TYPE-IDX)
+                   MOVE 1                  TO  WT-COUNT (WS-TYPE-IDX)
+               END-IF
+           END-IF.
+
+      **************************************************************
+
+      *   PRINTS THE SCHEDULE INFORMATION                          *
+
+      **************************************************************
+
+       1600-PRINT-NAMES.
+           PERFORM 1650-FORMAT-SSN.
            MOVE I-EMPID                    TO  P-EMPID.
            MOVE I-LASTNAME                 TO  P-LASTNAME.
            MOVE I-FIRSTNAME                TO  P-FIRSTNAME.
            MOVE I-TITLE                    TO  P-TITLE.
            MOVE I-EMPTYPE                  TO  P-EMPTYPE.
            MOVE I-DATE                     TO  P-DATE.
-          	WRITE PRNT-REC FROM PRNT-DATA1                            
-                AFTER ADVANCING 1 LINE.                             
-        
-     
-  
-      ************************************************************** 
-      
-      *                READS THE INPUT FILE                       *  
-      
-      ************************************************************** 
-       
-       2000-READ-INPUT.                                              
-          	READ INPUT-FILE INTO INPUT-DATA                           
-               AT END MOVE 1 TO EOF-I.
+           MOVE I-STATUS                   TO  P-STATUS.
+          	WRITE PRNT-REC FROM PRNT-DATA1
+                AFTER ADVANCING 1 LINE.
+           ADD 1                           TO  WS-LINE-COUNT.
+           PERFORM 1660-WRITE-EXTRACT.
+           ADD 1                           TO  WS-GRAND-TOTAL.
+           ADD 1                           TO  WS-CKPT-TICK.
+           IF WS-CKPT-TICK >= WS-CKPT-INTERVAL
+               PERFORM 2400-WRITE-CHECKPOINT
+               MOVE ZERO                   TO  WS-CKPT-TICK
+           END-IF.
+
+      **************************************************************
+      *   WRITES THE LAST-PRINTED EMPID/COUNT TO THE CHECKPOINT     *
+      *   FILE SO A RERUN CAN RESTART AFTER THIS POINT              *
+      **************************************************************
+
+       2400-WRITE-CHECKPOINT.
+           MOVE SPACES                     TO  CKPT-REC.
+           MOVE I-EMPID                    TO  CKPT-EMPID.
+           MOVE WS-GRAND-TOTAL             TO  CKPT-COUNT.
+           MOVE WS-PAGE-NUM                TO  CKPT-PAGE-NO.
+           MOVE WS-LINE-COUNT              TO  CKPT-LINE-COUNT.
+           MOVE WS-PREV-EMPTYPE            TO  CKPT-PREV-EMPTYPE.
+           MOVE WS-TYPE-COUNT              TO  CKPT-TYPE-COUNT.
+           WRITE CKPT-REC.
+           IF WS-CKPT-FSTATUS NOT = '00'
+               DISPLAY 'CKPT-FILE WRITE FAILED, STATUS='
+                       WS-CKPT-FSTATUS
+               STOP RUN
+           END-IF.
+
+      **************************************************************
+      *   BUILDS P-SSN - FULL SSN ONLY WHEN PARM-SSN-AUTH = 'Y'     *
+      **************************************************************
+
+       1650-FORMAT-SSN.
+           MOVE '***-**-'                  TO  WS-MASKED-SSN(1:7).
+           MOVE I-SSN(6:4)                 TO  WS-MASKED-SSN(8:4).
+           IF PARM-SSN-AUTH = 'Y'
+               MOVE I-SSN                  TO  P-SSN
+               INSPECT P-SSN REPLACING ALL ' ' BY '-'
+           ELSE
+               MOVE WS-MASKED-SSN          TO  P-SSN-UNEDITED
+           END-IF.
+
+      **************************************************************
+      *   WRITES ONE DELIMITED EXTRACT RECORD FOR THIS EMPLOYEE     *
+      **************************************************************
+
+       1660-WRITE-EXTRACT.
+           MOVE SPACES                     TO  EXTR-REC.
+           STRING FUNCTION TRIM(I-EMPID)     DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(I-LASTNAME)  DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(I-FIRSTNAME) DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(I-EMPTYPE)   DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(I-TITLE)     DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  I-DATE                     DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  WS-MASKED-SSN              DELIMITED BY SIZE
+               INTO EXTR-REC
+           END-STRING.
+           WRITE EXTR-REC.
+
+      **************************************************************
+      *   WHEN THE READ ORDER IS GROUPED BY TYPE, PRINTS THE        *
+      *   SUBTOTAL LINE FOR THE GROUP JUST FINISHED (INLINE, ON     *
+      *   EVERY BREAK, AND AGAIN FOR THE LAST GROUP AFTER THE MAIN  *
+      *   LOOP ENDS). OTHERWISE PRINTS ONE SUBTOTAL LINE PER        *
+      *   I-EMPTYPE FROM THE TYPE TABLE, ONCE, AFTER THE MAIN LOOP  *
+      *   ENDS - SINCE THE READ ORDER ISN'T GROUPED, THERE IS NO    *
+      *   MEANINGFUL POINT TO PRINT AN INLINE BREAK                 *
+      **************************************************************
+
+       1700-PRINT-TYPE-TOTAL.
+           IF TYPE-ORDER-GROUPED
+               IF WS-TYPE-COUNT > 0
+                   MOVE SPACES             TO  PRNT-BREAK
+                   MOVE WS-PREV-EMPTYPE    TO  B-EMPTYPE
+                   MOVE WS-TYPE-COUNT      TO  B-COUNT
+                   WRITE PRNT-REC FROM PRNT-BREAK
+                       AFTER ADVANCING 1 LINE
+                   ADD 1                   TO  WS-LINE-COUNT
+               END-IF
+           ELSE
+               PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+                       UNTIL WS-TYPE-IDX > WS-TYPE-TABLE-COUNT
+                   MOVE SPACES             TO  PRNT-BREAK
+                   MOVE WT-EMPTYPE (WS-TYPE-IDX) TO  B-EMPTYPE
+                   MOVE WT-COUNT (WS-TYPE-IDX)   TO  B-COUNT
+                   WRITE PRNT-REC FROM PRNT-BREAK
+                       AFTER ADVANCING 1 LINE
+                   ADD 1                   TO  WS-LINE-COUNT
+               END-PERFORM
+           END-IF.
+
+      **************************************************************
+      *   PRINTS THE GRAND-TOTAL LINE FOR THE ENTIRE RUN            *
+      **************************************************************
+
+       1800-PRINT-GRAND-TOTAL.
+           MOVE SPACES                     TO  PRNT-GRANDTOT.
+           MOVE WS-GRAND-TOTAL             TO  GT-COUNT.
+           WRITE PRNT-REC FROM PRNT-GRANDTOT
+               AFTER ADVANCING 2 LINES.
+
+
+      **************************************************************
+
+      *                READS THE INPUT FILE                       *
+
+      **************************************************************
+
+       2000-READ-INPUT.
+           PERFORM UNTIL WS-EOF-I = 1
+               IF PARM-INPUT-SRC = 'M'
+                   READ MASTER-FILE INTO INPUT-DATA
+                       AT END MOVE 1 TO WS-EOF-I
+                   END-READ
+                   IF WS-EOF-I = 0 AND WS-MASTER-STATUS NOT = '00'
+                       DISPLAY 'MASTER-FILE READ ERROR, STATUS='
+                               WS-MASTER-STATUS
+                       STOP RUN
+                   END-IF
+               ELSE
+                   READ SORTED-FILE INTO INPUT-DATA
+                       AT END MOVE 1 TO WS-EOF-I
+                   END-READ
+               END-IF
+               IF WS-EOF-I = 1
+                   EXIT PERFORM
+               END-IF
+               ADD 1                       TO  WS-READ-TOTAL
+               PERFORM 2100-VALIDATE-INPUT
+               IF INVALID-RECORD
+                   PERFORM 2200-WRITE-EXCEPTION
+               ELSE
+                   IF WS-SKIPPING = 'Y'
+                       PERFORM 2300-CHECK-RESTART-SKIP
+                   ELSE
+                       PERFORM 2350-CHECK-STATUS-FILTER
+                       IF STATUS-MATCHES
+                           EXIT PERFORM
+                       ELSE
+                           ADD 1               TO  WS-FILTER-TOTAL
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      **************************************************************
+      *   ON A RESTART RUN, DISCARDS RECORDS ALREADY PRINTED        *
+      *   THROUGH THE LAST CHECKPOINTED EMPID                       *
+      **************************************************************
+
+       2300-CHECK-RESTART-SKIP.
+           ADD 1                           TO  WS-SKIP-TOTAL.
+           IF I-EMPID = WS-CKPT-EMPID
+               MOVE 'N'                    TO  WS-SKIPPING
+           END-IF.
+
+      **************************************************************
+      *   APPLIES THE ACTIVE/TERMINATED/ALL RUN OPTION               *
+      **************************************************************
+
+       2350-CHECK-STATUS-FILTER.
+           EVALUATE PARM-STATUS-FILTER
+               WHEN 'T'
+                   IF I-STATUS = 'T'
+                       MOVE 'Y'            TO  WS-STATUS-MATCH
+                   ELSE
+                       MOVE 'N'            TO  WS-STATUS-MATCH
+                   END-IF
+               WHEN 'B'
+                   MOVE 'Y'                TO  WS-STATUS-MATCH
+               WHEN OTHER
+                   IF I-STATUS = 'A' OR I-STATUS = SPACES
+                       MOVE 'Y'            TO  WS-STATUS-MATCH
+                   ELSE
+                       MOVE 'N'            TO  WS-STATUS-MATCH
+                   END-IF
+           END-EVALUATE.
+
+      **************************************************************
+      *   VALIDATES I-EMPID, I-SSN AND I-DATE ON EVERY RECORD READ  *
+      **************************************************************
+
+       2100-VALIDATE-INPUT.
+           MOVE 'Y'                        TO  WS-VALID-REC.
+           MOVE SPACES                     TO  WS-EXCEPT-REASON.
+           IF I-EMPID = SPACES
+               MOVE 'N'                    TO  WS-VALID-REC
+               MOVE 'EMPID IS BLANK'       TO  WS-EXCEPT-REASON
+           ELSE
+               IF I-SSN NOT NUMERIC
+                   MOVE 'N'                TO  WS-VALID-REC
+                   MOVE 'SSN IS NOT NUMERIC' TO  WS-EXCEPT-REASON
+               ELSE
+                   IF I-DATE NOT NUMERIC
+                       MOVE 'N'            TO  WS-VALID-REC
+                       MOVE 'DATE IS NOT NUMERIC'
+                                           TO  WS-EXCEPT-REASON
+                   ELSE
+                       IF I-DATE(1:2) < '01' OR I-DATE(1:2) > '12'
+                           MOVE 'N'        TO  WS-VALID-REC
+                           MOVE 'DATE MONTH OUT OF RANGE'
+                                           TO  WS-EXCEPT-REASON
+                       ELSE
+                           IF I-DATE(3:2) < '01' OR
+                              I-DATE(3:2) > '31'
+                               MOVE 'N'    TO  WS-VALID-REC
+                               MOVE 'DATE DAY OUT OF RANGE'
+                                           TO  WS-EXCEPT-REASON
+                           ELSE
+                               IF I-DATE(5:4) < '1900' OR
+                                  I-DATE(5:4) > '2099'
+                                   MOVE 'N' TO  WS-VALID-REC
+                                   MOVE 'DATE YEAR OUT OF RANGE'
+                                           TO  WS-EXCEPT-REASON
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      **************************************************************
+      *   WRITES A REJECTED/FLAGGED RECORD TO THE EXCEPTIONS FILE   *
+      **************************************************************
+
+       2200-WRITE-EXCEPTION.
+           MOVE SPACES                     TO  EXCEPT-REC.
+           MOVE I-EMPID                    TO  EX-EMPID.
+           MOVE I-LASTNAME                 TO  EX-LASTNAME.
+           MOVE I-FIRSTNAME                TO  EX-FIRSTNAME.
+           MOVE I-SSN                      TO  EX-SSN.
+           MOVE I-DATE                     TO  EX-DATE.
+           MOVE WS-EXCEPT-REASON           TO  EX-REASON.
+           WRITE EXCEPT-REC.
+           ADD 1                           TO  WS-REJECT-TOTAL.
