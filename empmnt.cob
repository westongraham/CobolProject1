@@ -0,0 +1,237 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EMPMAINT.
+       AUTHOR. Weston Graham.
+      *  Employee master maintenance (add/change/deactivate) for the
+      *  COB1-MASTER indexed file read by Project1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT TRANS-FILE   ASSIGN TO 'MAINTTRAN'.
+            SELECT MASTER-FILE  ASSIGN TO 'COB1-MASTER'
+                                ORGANIZATION INDEXED
+                                ACCESS MODE DYNAMIC
+                                RECORD KEY M-EMPID
+                                FILE STATUS WS-MASTER-STATUS.
+            SELECT MAINT-RPT    ASSIGN TO 'MAINTRPT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-REC.
+                03  MT-FUNCTION            PIC X(1).
+      *                A = ADD   C = CHANGE   D = DEACTIVATE
+                03  MT-TRANS-DATA          PIC X(98).
+
+       FD  MASTER-FILE.
+           COPY EMPREC REPLACING ==INPUT-DATA==   BY ==MASTER-REC==
+                                 ==I-EMPID==      BY ==M-EMPID==
+                                 ==I-LASTNAME==   BY ==M-LASTNAME==
+                                 ==I-FIRSTNAME==  BY ==M-FIRSTNAME==
+                                 ==I-EMPTYPE==    BY ==M-EMPTYPE==
+                                 ==I-TITLE==      BY ==M-TITLE==
+                                 ==I-SSN==        BY ==M-SSN==
+                                 ==I-STATUS==     BY ==M-STATUS==
+                                 ==I-TERM-DATE==  BY ==M-TERM-DATE==
+                                 ==I-DATE==       BY ==M-DATE==.
+
+       FD  MAINT-RPT
+           LABEL RECORDS ARE OMITTED.
+       01  RPT-REC                    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      *    Named field breakout of MT-TRANS-DATA (see 2000-READ-TRANS)
+      *    so the transaction layout is kept in one place, the same
+      *    copybook MASTER-FILE and every other employee record use.
+           COPY EMPREC REPLACING ==INPUT-DATA==   BY ==MT-FIELDS==
+                                 ==I-EMPID==      BY ==MT-EMPID==
+                                 ==I-LASTNAME==   BY ==MT-LASTNAME==
+                                 ==I-FIRSTNAME==  BY ==MT-FIRSTNAME==
+                                 ==I-EMPTYPE==    BY ==MT-EMPTYPE==
+                                 ==I-TITLE==      BY ==MT-TITLE==
+                                 ==I-SSN==        BY ==MT-SSN==
+                                 ==I-STATUS==     BY ==MT-STATUS==
+                                 ==I-TERM-DATE==  BY ==MT-TERM-DATE==
+                                 ==I-DATE==       BY ==MT-DATE==.
+
+       01  MISC.
+                03  WS-MASTER-STATUS       PIC X(2)      VALUE '00'.
+                03  WS-EOF-T               PIC 9         VALUE 0.
+                03  WS-RESULT              PIC X(30)     VALUE SPACES.
+                03  WS-ADD-COUNT           PIC 9(5)      VALUE ZERO.
+                03  WS-CHG-COUNT           PIC 9(5)      VALUE ZERO.
+                03  WS-DEL-COUNT           PIC 9(5)      VALUE ZERO.
+                03  WS-REJ-COUNT           PIC 9(5)      VALUE ZERO.
+
+       01  RPT-LINE.
+                03  FILLER                 PIC X(3)      VALUE SPACES.
+                03  RL-FUNCTION            PIC X(1).
+                03  FILLER                 PIC X(3)      VALUE SPACES.
+                03  RL-EMPID               PIC X(7).
+                03  FILLER                 PIC X(3)      VALUE SPACES.
+                03  RL-RESULT              PIC X(30).
+                03  FILLER                 PIC X(50)     VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           	OPEN INPUT TRANS-FILE
+                I-O MASTER-FILE
+                OUTPUT MAINT-RPT.
+           	IF WS-MASTER-STATUS NOT = '00'
+               	DISPLAY 'MASTER-FILE OPEN FAILED, STATUS='
+                        WS-MASTER-STATUS
+               	STOP RUN
+           	END-IF.
+           	PERFORM 2000-READ-TRANS.
+           	PERFORM 1000-APPLY-TRANS
+                   UNTIL WS-EOF-T = 1.
+           	PERFORM 1900-PRINT-SUMMARY.
+           	CLOSE TRANS-FILE
+                 MASTER-FILE
+                 MAINT-RPT.
+           	STOP RUN.
+
+      **************************************************************
+      *   APPLIES ONE MAINTENANCE TRANSACTION TO THE MASTER FILE   *
+      **************************************************************
+
+       1000-APPLY-TRANS.
+           EVALUATE MT-FUNCTION
+               WHEN 'A'
+                   PERFORM 1100-ADD-EMPLOYEE
+               WHEN 'C'
+                   PERFORM 1200-CHANGE-EMPLOYEE
+               WHEN 'D'
+                   PERFORM 1300-DEACTIVATE-EMPLOYEE
+               WHEN OTHER
+                   MOVE 'INVALID FUNCTION'  TO  WS-RESULT
+                   ADD 1                    TO  WS-REJ-COUNT
+           END-EVALUATE.
+           PERFORM 1800-PRINT-RESULT.
+           PERFORM 2000-READ-TRANS.
+
+       1100-ADD-EMPLOYEE.
+           MOVE MT-EMPID                   TO  M-EMPID.
+           MOVE MT-LASTNAME                TO  M-LASTNAME.
+           MOVE MT-FIRSTNAME               TO  M-FIRSTNAME.
+           MOVE MT-EMPTYPE                 TO  M-EMPTYPE.
+           MOVE MT-TITLE                   TO  M-TITLE.
+           MOVE MT-SSN                     TO  M-SSN.
+           MOVE MT-DATE                    TO  M-DATE.
+           MOVE 'A'                        TO  M-STATUS.
+           MOVE SPACES                     TO  M-TERM-DATE.
+           WRITE MASTER-REC
+               INVALID KEY
+                   MOVE SPACES              TO  WS-RESULT
+                   STRING 'EMPID ALREADY EXISTS STATUS='
+                          WS-MASTER-STATUS  DELIMITED BY SIZE
+                       INTO WS-RESULT
+                   ADD 1                    TO  WS-REJ-COUNT
+               NOT INVALID KEY
+                   MOVE 'ADDED'             TO  WS-RESULT
+                   ADD 1                    TO  WS-ADD-COUNT
+           END-WRITE.
+
+       1200-CHANGE-EMPLOYEE.
+           MOVE MT-EMPID                   TO  M-EMPID.
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE SPACES              TO  WS-RESULT
+                   STRING 'EMPID NOT ON FILE STATUS='
+                          WS-MASTER-STATUS  DELIMITED BY SIZE
+                       INTO WS-RESULT
+                   ADD 1                    TO  WS-REJ-COUNT
+               NOT INVALID KEY
+                   MOVE MT-LASTNAME         TO  M-LASTNAME
+                   MOVE MT-FIRSTNAME        TO  M-FIRSTNAME
+                   MOVE MT-EMPTYPE          TO  M-EMPTYPE
+                   MOVE MT-TITLE            TO  M-TITLE
+                   MOVE MT-SSN              TO  M-SSN
+                   MOVE MT-DATE             TO  M-DATE
+                   MOVE MT-STATUS           TO  M-STATUS
+                   MOVE MT-TERM-DATE        TO  M-TERM-DATE
+                   REWRITE MASTER-REC
+                       INVALID KEY
+                           MOVE SPACES      TO  WS-RESULT
+                           STRING 'REWRITE FAILED STATUS='
+                                  WS-MASTER-STATUS  DELIMITED BY SIZE
+                               INTO WS-RESULT
+                           ADD 1            TO  WS-REJ-COUNT
+                       NOT INVALID KEY
+                           MOVE 'CHANGED'   TO  WS-RESULT
+                           ADD 1            TO  WS-CHG-COUNT
+                   END-REWRITE
+           END-READ.
+
+      *    Deactivation sets I-STATUS to terminated and stamps the
+      *    term date rather than physically deleting the master
+      *    record, so a terminated employee still has a history for
+      *    the active-vs-terminated roster mode instead of simply
+      *    vanishing from the file.
+       1300-DEACTIVATE-EMPLOYEE.
+           MOVE MT-EMPID                   TO  M-EMPID.
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE SPACES              TO  WS-RESULT
+                   STRING 'EMPID NOT ON FILE STATUS='
+                          WS-MASTER-STATUS  DELIMITED BY SIZE
+                       INTO WS-RESULT
+                   ADD 1                    TO  WS-REJ-COUNT
+               NOT INVALID KEY
+                   MOVE 'T'                 TO  M-STATUS
+                   MOVE MT-TERM-DATE        TO  M-TERM-DATE
+                   REWRITE MASTER-REC
+                       INVALID KEY
+                           MOVE SPACES      TO  WS-RESULT
+                           STRING 'REWRITE FAILED STATUS='
+                                  WS-MASTER-STATUS  DELIMITED BY SIZE
+                               INTO WS-RESULT
+                           ADD 1            TO  WS-REJ-COUNT
+                       NOT INVALID KEY
+                           MOVE 'DEACTIVATED' TO  WS-RESULT
+                           ADD 1            TO  WS-DEL-COUNT
+                   END-REWRITE
+           END-READ.
+
+      **************************************************************
+      *   PRINTS ONE RESULT LINE PER TRANSACTION                    *
+      **************************************************************
+
+       1800-PRINT-RESULT.
+           MOVE SPACES                     TO  RPT-LINE.
+           MOVE MT-FUNCTION                TO  RL-FUNCTION.
+           MOVE MT-EMPID                   TO  RL-EMPID.
+           MOVE WS-RESULT                  TO  RL-RESULT.
+           WRITE RPT-REC FROM RPT-LINE.
+
+      **************************************************************
+      *   PRINTS THE END-OF-RUN TRANSACTION SUMMARY                 *
+      **************************************************************
+
+       1900-PRINT-SUMMARY.
+           MOVE SPACES                     TO  RPT-REC.
+           WRITE RPT-REC.
+           STRING 'ADDED: '      DELIMITED BY SIZE
+                  WS-ADD-COUNT   DELIMITED BY SIZE
+                  '  CHANGED: '  DELIMITED BY SIZE
+                  WS-CHG-COUNT   DELIMITED BY SIZE
+                  '  DEACTIVATED: ' DELIMITED BY SIZE
+                  WS-DEL-COUNT   DELIMITED BY SIZE
+                  '  REJECTED: ' DELIMITED BY SIZE
+                  WS-REJ-COUNT   DELIMITED BY SIZE
+                  INTO RPT-REC.
+           WRITE RPT-REC.
+
+      **************************************************************
+      *                READS THE TRANSACTION FILE                   *
+      **************************************************************
+
+       2000-READ-TRANS.
+          	READ TRANS-FILE
+               AT END
+                   MOVE 1 TO WS-EOF-T
+               NOT AT END
+                   MOVE MT-TRANS-DATA TO MT-FIELDS
+           END-READ.
