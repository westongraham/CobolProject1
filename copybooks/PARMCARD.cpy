@@ -0,0 +1,21 @@
+      **************************************************************
+      *  RUN-TIME PARAMETER CARD FOR Project1 / EMPMAINT            *
+      *  ONE 80-BYTE CARD, OPTIONAL - DEFAULTS APPLY WHEN ABSENT     *
+      **************************************************************
+       01  PARM-REC.
+                03  PARM-INPUT-SRC         PIC X(1)      VALUE 'S'.
+      *                S = sequential COB1-EMPLOYEE (default)
+      *                M = indexed COB1-MASTER
+                03  PARM-SSN-AUTH          PIC X(1)      VALUE 'N'.
+      *                Y = print full SSN   N = mask to last 4 (default)
+                03  PARM-RESTART           PIC X(1)      VALUE 'N'.
+      *                Y = skip records already printed per CKPTFILE
+                03  PARM-SORT-KEY          PIC X(1)      VALUE 'E'.
+      *                E = I-EMPTYPE (default)   N = I-LASTNAME
+      *                T = I-TITLE
+                03  PARM-OPERATOR-ID       PIC X(8)      VALUE SPACES.
+                03  PARM-JOBID             PIC X(8)      VALUE SPACES.
+                03  PARM-STATUS-FILTER     PIC X(1)      VALUE 'A'.
+      *                A = active only (default)   T = terminated only
+      *                B = both/all
+                03  FILLER                 PIC X(59).
