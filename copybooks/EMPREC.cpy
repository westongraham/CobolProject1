@@ -0,0 +1,15 @@
+      **************************************************************
+      *           LAYOUT FOR THE INPUT FILE                       *
+      **************************************************************
+       01  INPUT-DATA.
+                03  I-EMPID                PIC X(7).
+                03  I-LASTNAME             PIC X(15).
+                03  I-FIRSTNAME            PIC X(15).
+                03  I-EMPTYPE              PIC X(2).
+                03  I-TITLE                PIC X(17).
+                03  I-SSN                  PIC X(9).
+                03  I-STATUS               PIC X(1)       VALUE 'A'.
+      *                A = ACTIVE          T = TERMINATED
+                03  I-TERM-DATE            PIC X(8)       VALUE SPACES.
+                03  FILLER                 PIC X(16)      VALUE SPACES.
+                03  I-DATE                 PIC X(8).
